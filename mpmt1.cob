@@ -5,30 +5,216 @@
 *>   Apache License, Version 2.0
 *> History:
 *>   * 2024/12/07 v0.1 Initial version
+*>   * 2026/08/08     Reap forked children with CBL_GC_WAITPID instead
+*>                     of assuming a blind sleep covered them all.
+*>   * 2026/08/08     Accept a comma-separated duration list in the
+*>                     duration argument so workers can each run for a
+*>                     different length of time.
+*>   * 2026/08/08     Set a meaningful RETURN-CODE for fork and worker
+*>                     failures instead of always falling through to a
+*>                     bare stop run.
+*>   * 2026/08/08     Add an optional ramp_interval_ms argument so
+*>                     workers can be started gradually instead of all
+*>                     at once.
+*>   * 2026/08/08     Print a heartbeat every few seconds during the
+*>                     wait phase instead of blocking silently.
+*>   * 2026/08/08     Add an optional core-list argument to pin
+*>                     workers to specific CPUs round-robin, via
+*>                     taskset.
+*>   * 2026/08/08     Add mem_loop and io_loop worker subroutines and
+*>                     a load_type argument to pick between CPU,
+*>                     memory and disk I/O pressure per run.
+*>   * 2026/08/08     Print and log an end-of-run summary reconciling
+*>                     requested vs. actually forked workers, instead
+*>                     of just stopping on the first fork failure.
+*>   * 2026/08/08     Accept "-f control-file" as an alternative to
+*>                     positional arguments, for unattended/scheduled
+*>                     runs.
 *> Author:
 *>   Masanori Itoh <masanori.itoh@gmail.com>
 *> Usage:
 *>   * Install GNU COBOL. I used gnucobol3 on Ubuntu 24.04
 *>   * `$ cobc -x -free -o mpmt1cob mpmt1.cob`
 *> TODO:
-*>   * Use CBL_GC_WAITPID for child process synchronization.
 *>   * Explore high-precision timestamp
 *>
 identification division.
 program-id. mpmt1.
 
+environment division.
+input-output section.
+file-control.
+    select run_log_file assign to "mpmt1.log"
+        organization line sequential
+        file status is rl_file_status.
+    select config_file assign to dynamic config_file_path
+        organization line sequential
+        file status is cfg_file_status.
+
 data division.
+file section.
+fd  run_log_file.
+    01 run_log_record.
+        05 rl_pid       pic -(8)9.
+        05 rl_sep1      pic x.
+        05 rl_duration  pic zzzz9.
+        05 rl_sep2      pic x.
+        05 rl_ts_start  pic -(17)9.
+        05 rl_sep3      pic x.
+        05 rl_ts_now    pic -(17)9.
+        05 rl_sep4      pic x.
+        05 rl_ts_diff   pic -(17)9.
+        05 rl_sep5      pic x.
+        05 rl_pin_rc    pic -(5)9.
+
+    *> end-of-run reconciliation record, sharing the same file as the
+    *> per-worker records above so the whole run's audit trail lives
+    *> in one place.
+    01 summary_log_record.
+        05 sl_tag             pic x(8).
+        05 sl_sep1            pic x.
+        05 sl_requested        pic 9999.
+        05 sl_sep2            pic x.
+        05 sl_forked          pic 9999.
+        05 sl_sep3            pic x.
+        05 sl_fork_failed     pic 9999.
+        05 sl_sep4            pic x.
+        05 sl_worker_failed   pic 9999.
+        05 sl_sep5            pic x.
+        05 sl_elapsed         pic -(8)9.
+
+fd  config_file.
+    01 cfg_line pic x(256).
+
 working-storage section.
     01 num_context pic 9999.
     01 duration pic 9999.
     01 arg pic x(64) value spaces.
     01 pid pic s9(9) binary.
-    *>01 wait-status pic s9(9) binary.
+    01 wait_status pic s9(9) binary.
     01 cnt pic 9999.
 
+    *> table of pids returned by CBL_GC_FORK, one entry per worker
+    *> actually started, so we can reap every one of them below.
+    01 max_workers pic 9(4) value 999.
+    01 forked_count pic 9999 value 0.
+    01 pid_table.
+        05 pid_entry occurs 999 times pic s9(9) binary.
+    01 widx pic 9999.
+
+    *> duration argument may be a single number (applied to every
+    *> worker, as before) or a comma-separated list such as
+    *> "5,30,90" giving each worker its own busy-loop duration. If
+    *> the list is shorter than num_context, the last value in the
+    *> list is reused for the remaining workers.
+    01 duration_arg pic x(256) value spaces.
+    01 duration_table.
+        05 duration_entry occurs 999 times pic 9999.
+    01 duration_count pic 9999 value 0.
+    01 duration_len pic 9(4) value 0.
+    01 duration_token pic x(16) value spaces.
+    01 unstr_ptr pic 9(4) value 1.
+    01 assigned_duration pic 9999.
+    01 max_duration pic 9999 value 0.
+
+    *> RETURN-CODE bookkeeping: distinguish a clean run from a fork
+    *> that never got going, a fork that failed partway through, and
+    *> workers that came back with a nonzero exit status.
+    *>   0  - complete success
+    *>   10 - CBL_GC_FORK failed before any worker was started
+    *>   11 - CBL_GC_FORK failed after some workers were started
+    *>   20 - all requested workers forked, but one or more exited
+    *>        with a nonzero status
+    *>   21 - both of the above happened in the same run
+    *>   30 - the -f control file could not be opened
+    *>   31 - the run log could not be created or written to, and
+    *>        nothing else went wrong
+    *>   if the final summary write fails on top of one of the fork/
+    *>   worker codes above, 100 is added to it instead of overwriting
+    *>   it (e.g. 110 = code 10 plus a failed summary write), so a
+    *>   combined failure still shows up as a nonzero, if less
+    *>   granular, exit status instead of silently losing one half.
+    01 fork_failed pic x value "N".
+        88 fork_has_failed value "Y".
+    01 worker_exit_failures pic 9999 value 0.
+
+    *> optional ramp-up: pause this long between successive
+    *> CBL_GC_FORK calls so load builds up gradually instead of
+    *> hitting the host with num_context busy loops at once.
+    01 ramp_interval_ms pic 9(6) value 0.
+    01 ramp_interval_sec pic 9(4)v999 value 0.
+
+    *> heartbeat shown during the wait phase, instead of one opaque
+    *> blocking sleep for the whole run.
+    01 heartbeat_interval pic 9999 value 5.
+    01 hb_elapsed pic 9999 value 0.
+    01 hb_remaining pic 9999 value 0.
+    01 hb_sleep_chunk pic 9999 value 0.
+
+    *> optional core-list, e.g. "0,2,4": distributed round-robin
+    *> across the forked workers and applied (via taskset) before a
+    *> child enters its load subroutine, to pin workers to specific
+    *> CPUs when isolating contention on shared boxes.
+    01 core_list_arg pic x(256) value spaces.
+    01 core_table.
+        05 core_entry occurs 999 times pic 999.
+    01 core_count pic 9999 value 0.
+    01 core_len pic 9(4) value 0.
+    01 core_token pic x(8) value spaces.
+    01 core_ptr pic 9(4) value 1.
+    01 core_idx pic 9999.
+    01 assigned_core pic 999.
+    01 core_disp pic 999.
+    01 pid_disp pic 9(9).
+    01 taskset_cmd pic x(80) value spaces.
+    01 pin_rc pic s9(9) value 0.
+    01 pin_failed pic x value "N".
+        88 pin_has_failed value "Y".
+
+    *> which load subroutine a worker calls: CPU (busy_loop, the
+    *> default), MEM (mem_loop) or IO (io_loop).
+    01 load_type pic x(3) value "CPU".
+        88 load_type_cpu value "CPU".
+        88 load_type_mem value "MEM".
+        88 load_type_io  value "IO ".
+
+    *> wall-clock timing and fork reconciliation for the end-of-run
+    *> summary.
+    01 run_ts_start usage binary-c-long.
+    01 run_ts_end   usage binary-c-long.
+    01 run_ts_elapsed usage binary-c-long value 0.
+    01 fork_failed_count pic 9999 value 0.
+
+    *> "-f control-file" reads num_context/duration-list/ramp-interval
+    *> /core-list/load_type from a key=value control file instead of
+    *> positional arguments, so a scheduled run can check its
+    *> parameters into version control and invoke mpmt1 the same way
+    *> every time.
+    01 config_file_path pic x(256) value spaces.
+    01 config_mode pic x value "N".
+        88 using_config_file value "Y".
+    01 cfg_file_status pic xx.
+    01 cfg_eof pic x value "N".
+        88 cfg_at_eof value "Y".
+    01 cfg_key pic x(32) value spaces.
+    01 cfg_value pic x(224) value spaces.
+
+    *> each worker appends its own record to the run log after it
+    *> finishes, so a run leaves an audit trail behind once the
+    *> console output has scrolled away.
+    01 child_pid pic s9(9) binary.
+    01 child_ts_start usage binary-c-long.
+    01 child_ts_now   usage binary-c-long.
+    01 child_ts_diff  usage binary-c-long value 0.
+    01 rl_file_status pic xx.
+    01 log_write_failed pic x value "N".
+        88 log_has_write_failed value "Y".
+
 procedure division.
 main section.
 
+    call "gettimeofday" using run_ts_start null.
+
     *> default values
     move 3 to num_context.
     move 12 to duration.
@@ -38,56 +224,392 @@ main section.
     move 1 to cnt.
     accept arg from argument-value.
     perform until arg = spaces
+        if cnt = 1 and arg = "-f"
+            set using_config_file to true
+            move spaces to arg
+            accept arg from argument-value
+            move arg to config_file_path
+            exit perform
+        end-if
         if cnt = 1
             compute num_context =  function numval(arg)
             *>display "num_context: " num_context
         end-if
         if cnt = 2
-            compute duration =  function numval(arg)
-            *>display "duration: " duration
+            move arg to duration_arg
+            *>display "duration_arg: " duration_arg
+        end-if
+        if cnt = 3
+            compute ramp_interval_ms = function numval(arg)
+        end-if
+        if cnt = 4
+            *> "-" is a placeholder meaning "no core list": since the
+            *> scanner treats a blank argument as the end of the
+            *> command line, a real value has to sit here for a later
+            *> positional argument (e.g. load-type) to be reachable.
+            if arg = "-"
+                move spaces to core_list_arg
+            else
+                move arg to core_list_arg
+            end-if
+        end-if
+        if cnt = 5
+            move spaces to load_type
+            string function upper-case(function trim(arg))
+                delimited by size into load_type
+            end-string
         end-if
         move spaces to arg
         accept arg from argument-value
         add 1 to cnt
     end-perform.
 
-    display "num_context: " num_context " duration: " duration
+    if using_config_file
+        perform read_config_file
+    end-if.
+
+    if num_context > max_workers
+        display "num_context capped to " max_workers " (pid table size)"
+        move max_workers to num_context
+    end-if
+
+    *> break the duration argument into duration_table entries.
+    if duration_arg not = spaces
+        compute duration_len = function length(function trim(duration_arg))
+        move 1 to unstr_ptr
+        perform until unstr_ptr > duration_len
+            unstring duration_arg delimited by ","
+                into duration_token
+                with pointer unstr_ptr
+            end-unstring
+            if duration_token not = spaces and duration_count < max_workers
+                add 1 to duration_count
+                compute duration_entry(duration_count) =
+                    function numval(function trim(duration_token))
+            end-if
+            move spaces to duration_token
+        end-perform
+    end-if.
+
+    *> break the core-list argument into core_table entries.
+    if core_list_arg not = spaces
+        compute core_len = function length(function trim(core_list_arg))
+        move 1 to core_ptr
+        perform until core_ptr > core_len
+            unstring core_list_arg delimited by ","
+                into core_token
+                with pointer core_ptr
+            end-unstring
+            if core_token not = spaces and core_count < max_workers
+                add 1 to core_count
+                compute core_entry(core_count) =
+                    function numval(function trim(core_token))
+            end-if
+            move spaces to core_token
+        end-perform
+    end-if.
+
+    if duration_count = 0
+        display "num_context: " num_context " duration: " duration
+    else
+        display "num_context: " num_context " duration-list: "
+            function trim(duration_arg)
+    end-if
+
+    *> start this run's log file fresh; workers append to it below.
+    open output run_log_file
+    if rl_file_status not = "00"
+        display "mpmt1: cannot create run log mpmt1.log, file status "
+            rl_file_status
+        move 31 to return-code
+        stop run
+    end-if
+    close run_log_file.
 
     *> create workers
     move 0 to cnt.
     perform until cnt >= num_context
+        *> work out this worker's busy-loop duration: per-worker
+        *> value from the list if one was given, otherwise the
+        *> single scalar duration for every worker as before.
+        if duration_count = 0
+            move duration to assigned_duration
+        else
+            if (cnt + 1) <= duration_count
+                move duration_entry(cnt + 1) to assigned_duration
+            else
+                move duration_entry(duration_count) to assigned_duration
+            end-if
+        end-if
+        if assigned_duration > max_duration
+            move assigned_duration to max_duration
+        end-if
+
+        *> work out this worker's CPU, round-robin over the core
+        *> list, if one was given.
+        if core_count > 0
+            compute core_idx = function mod(cnt, core_count) + 1
+            move core_entry(core_idx) to assigned_core
+        end-if
+
         *> NOTE: CBL_GC_FORK is case sensitive.
         call "CBL_GC_FORK" returning pid
-        evaluate TRUE
+        evaluate true
             when pid = zero
                 *> child process
+                call "C$GETPID" returning child_pid
+                if core_count > 0
+                    perform pin_to_core
+                end-if
                 *>display "calling busy_loop"
-                call 'busy_loop' using content duration
+                evaluate true
+                    when load_type_mem
+                        call 'mem_loop' using content assigned_duration
+                            by reference child_ts_start child_ts_now
+                            child_ts_diff
+                    when load_type_io
+                        call 'io_loop' using content assigned_duration
+                            by reference child_ts_start child_ts_now
+                            child_ts_diff
+                    when other
+                        call 'busy_loop' using content assigned_duration
+                            by reference child_ts_start child_ts_now
+                            child_ts_diff
+                end-evaluate
+                perform log_worker_record
                 stop run
 
             when pid > zero
-                *>parent process
-                *>TODO: save pid for later waitpid
-                continue
+                *>parent process: remember the pid so we can
+                *>reap it with CBL_GC_WAITPID once we're done waiting.
+                add 1 to forked_count
+                move pid to pid_entry(forked_count)
 
             when pid = -1
                 display 'CBL_GC_FORK is not available'
-                stop run
+                move "Y" to fork_failed
+                exit perform
 
             when other
                 display 'CBL_GC_FORK returned: ' pid
-                stop run
+                move "Y" to fork_failed
+                exit perform
         end-evaluate
+
+        *> ramp-up mode: only the parent reaches here (the child
+        *> branch and the fork-failure branches above already left
+        *> the loop), so this paces how fast we start new workers.
+        *> Only pause between successive forks, not after the last one.
+        if ramp_interval_ms > 0 and (cnt + 1) < num_context
+            compute ramp_interval_sec = ramp_interval_ms / 1000
+            call "C$SLEEP" using ramp_interval_sec
+        end-if
+
         add 1 to cnt
     end-perform.
 
-    *> Wait for process termination by sleeping duration.
-    *> Better to use waitpid, but variable length array available?
-    display "Waiting for child processes via just sleep."
-    call "C$SLEEP" using duration
+    *> Wait for the longest-running worker, printing a heartbeat every
+    *> few seconds instead of blocking silently on one long sleep, so
+    *> a long run still shows visible signs of life. Skip straight to
+    *> reaping if nothing was ever forked -- there is nothing to wait
+    *> for, and a total launch failure should be reported promptly.
+    if forked_count > 0
+        if duration_count = 0
+            move duration to max_duration
+        end-if
+        *> NOTE: any ramp-interval stagger has already elapsed in real
+        *> wall-clock time by this point -- the fork loop above sleeps
+        *> between successive CBL_GC_FORK calls itself, so by the time
+        *> we get here every worker is already running. max_duration
+        *> only needs to cover the time still left on the last one.
+        display "Waiting for child processes, heartbeat every "
+            heartbeat_interval "s."
+        move 0 to hb_elapsed
+        perform until hb_elapsed >= max_duration
+            compute hb_remaining = max_duration - hb_elapsed
+            if hb_remaining > heartbeat_interval
+                move heartbeat_interval to hb_sleep_chunk
+            else
+                move hb_remaining to hb_sleep_chunk
+            end-if
+            call "C$SLEEP" using hb_sleep_chunk
+            add hb_sleep_chunk to hb_elapsed
+            compute hb_remaining = max_duration - hb_elapsed
+            display "heartbeat: elapsed=" hb_elapsed "s remaining="
+                hb_remaining "s"
+        end-perform
+    end-if
+
+    move 1 to widx
+    perform until widx > forked_count
+        call "CBL_GC_WAITPID" using pid_entry(widx) returning wait_status
+        display "reaped pid " pid_entry(widx) " exit status " wait_status
+        if wait_status > 0
+            add 1 to worker_exit_failures
+        end-if
+        add 1 to widx
+    end-perform.
+
+    *> reconcile requested vs. actual workers and report it, instead
+    *> of letting a partial fork failure pass by unremarked.
+    call "gettimeofday" using run_ts_end null.
+    subtract run_ts_start from run_ts_end giving run_ts_elapsed.
+    compute fork_failed_count = num_context - forked_count.
+    move run_ts_elapsed to sl_elapsed.
+
+    display "=== summary: requested=" num_context
+        " forked=" forked_count
+        " fork_failed=" fork_failed_count
+        " worker-failed=" worker_exit_failures
+        " elapsed=" sl_elapsed "s ==="
+
+    move "SUMMARY" to sl_tag
+    move space to sl_sep1
+    move num_context to sl_requested
+    move space to sl_sep2
+    move forked_count to sl_forked
+    move space to sl_sep3
+    move fork_failed_count to sl_fork_failed
+    move space to sl_sep4
+    move worker_exit_failures to sl_worker_failed
+    move space to sl_sep5
+    open extend run_log_file
+    if rl_file_status not = "00"
+        display "mpmt1: could not append run summary, file status "
+            rl_file_status
+        move "Y" to log_write_failed
+    else
+        write summary_log_record
+        if rl_file_status not = "00"
+            display "mpmt1: could not write run summary, file status "
+                rl_file_status
+            move "Y" to log_write_failed
+        end-if
+        close run_log_file
+    end-if.
+
+    *> boil the run down to a single RETURN-CODE a wrapper script can
+    *> branch on without scraping the console output.
+    if fork_has_failed
+        if forked_count = 0
+            move 10 to return-code
+        else
+            if worker_exit_failures > 0
+                move 21 to return-code
+            else
+                move 11 to return-code
+            end-if
+        end-if
+    else
+        if worker_exit_failures > 0
+            move 20 to return-code
+        else
+            move 0 to return-code
+        end-if
+    end-if.
+
+    if log_has_write_failed
+        if return-code = 0
+            move 31 to return-code
+        else
+            add 100 to return-code
+        end-if
+    end-if.
 
     stop run.
 
+*> a worker calls this right after its load subroutine returns, to
+*> leave one run-log record behind: pid, assigned duration and the
+*> gettimeofday values the load subroutine measured.
+*> pin the calling (child) process to its assigned CPU with taskset,
+*> before it starts generating load.
+pin_to_core.
+    move assigned_core to core_disp
+    move child_pid to pid_disp
+    string "taskset -cp " delimited by size
+        function trim(core_disp) delimited by size
+        " " delimited by size
+        function trim(pid_disp) delimited by size
+        into taskset_cmd
+    end-string
+    call "SYSTEM" using taskset_cmd.
+    move return-code to pin_rc.
+    if pin_rc not = 0
+        move "Y" to pin_failed
+        display "mpmt1: worker " child_pid
+            " taskset failed, return-code " pin_rc
+    end-if.
+
+log_worker_record.
+    move child_pid to rl_pid
+    move space to rl_sep1
+    move assigned_duration to rl_duration
+    move space to rl_sep2
+    move child_ts_start to rl_ts_start
+    move space to rl_sep3
+    move child_ts_now to rl_ts_now
+    move space to rl_sep4
+    move child_ts_diff to rl_ts_diff
+    move space to rl_sep5
+    move pin_rc to rl_pin_rc
+    open extend run_log_file
+    if rl_file_status not = "00"
+        display "mpmt1: worker " child_pid
+            " could not open run log, file status " rl_file_status
+        move 1 to return-code
+    else
+        write run_log_record
+        if rl_file_status not = "00"
+            display "mpmt1: worker " child_pid
+                " could not write run log, file status " rl_file_status
+            move 1 to return-code
+        end-if
+        close run_log_file
+    end-if.
+    if pin_has_failed and return-code = 0
+        move 1 to return-code
+    end-if.
+
+*> read key=value pairs from the -f control file and use them in
+*> place of the positional arguments; unrecognized or blank/comment
+*> lines are ignored so the file can carry its own remarks.
+read_config_file.
+    open input config_file
+    if cfg_file_status not = "00"
+        display "mpmt1: cannot open control file " function trim(config_file_path)
+        move 30 to return-code
+        stop run
+    end-if
+    move "N" to cfg_eof
+    perform until cfg_at_eof
+        read config_file
+            at end
+                set cfg_at_eof to true
+            not at end
+                move spaces to cfg_key cfg_value
+                unstring cfg_line delimited by "="
+                    into cfg_key cfg_value
+                evaluate function upper-case(function trim(cfg_key))
+                    when "NUM_CONTEXT"
+                        compute num_context = function numval(function trim(cfg_value))
+                    when "DURATION_LIST"
+                        move function trim(cfg_value) to duration_arg
+                    when "RAMP_INTERVAL_MS"
+                        compute ramp_interval_ms = function numval(function trim(cfg_value))
+                    when "CORE_LIST"
+                        move function trim(cfg_value) to core_list_arg
+                    when "LOAD_TYPE"
+                        move spaces to load_type
+                        string function upper-case(function trim(cfg_value)) delimited by size
+                            into load_type
+                        end-string
+                    when other
+                        continue
+                end-evaluate
+        end-read
+    end-perform
+    close config_file.
+
 end program mpmt1.
 
 *>
@@ -104,8 +626,11 @@ working-storage section.
     01 ts_diff  usage binary-c-long value 0.
 linkage section.
     01 duration pic 9999.
+    01 ts_start_out usage binary-c-long.
+    01 ts_now_out   usage binary-c-long.
+    01 ts_diff_out  usage binary-c-long.
 
-procedure division using duration.
+procedure division using duration, ts_start_out, ts_now_out, ts_diff_out.
 
     call "gettimeofday" using ts_start null.
 
@@ -114,4 +639,125 @@ procedure division using duration.
         subtract ts_start from ts_now giving ts_diff
     end-perform.
     display "Expired...".
+
+    move ts_start to ts_start_out
+    move ts_now   to ts_now_out
+    move ts_diff  to ts_diff_out.
 end program busy_loop.
+
+*>
+*> mem_loop subroutine: memory pressure instead of CPU pressure.
+*> Repeatedly touches a working-storage block until duration seconds
+*> have passed, so we generate memory access/cache traffic without
+*> spinning a tight CPU-bound loop.
+*>
+identification division.
+program-id. mem_loop.
+
+data division.
+working-storage section.
+    01 ts_start usage binary-c-long.
+    01 ts_now   usage binary-c-long.
+    01 ts_diff  usage binary-c-long value 0.
+    01 mem_block.
+        05 mem_chunk pic x(1024) occurs 4096 times.
+    01 midx pic 9(4) value 1.
+linkage section.
+    01 duration pic 9999.
+    01 ts_start_out usage binary-c-long.
+    01 ts_now_out   usage binary-c-long.
+    01 ts_diff_out  usage binary-c-long.
+
+procedure division using duration, ts_start_out, ts_now_out, ts_diff_out.
+
+    call "gettimeofday" using ts_start null.
+
+    perform until ts_diff >= duration
+        add 1 to midx
+        if midx > 4096
+            move 1 to midx
+        end-if
+        move "X" to mem_chunk(midx)(1:1)
+        call "gettimeofday" using ts_now null
+        subtract ts_start from ts_now giving ts_diff
+    end-perform.
+    display "Expired (mem)...".
+
+    move ts_start to ts_start_out
+    move ts_now   to ts_now_out
+    move ts_diff  to ts_diff_out.
+end program mem_loop.
+
+*>
+*> io_loop subroutine: disk I/O pressure instead of CPU pressure.
+*> Repeatedly appends a record to a scratch file of its own (named
+*> after its own pid, so workers don't collide) until duration
+*> seconds have passed, then deletes it.
+*>
+identification division.
+program-id. io_loop.
+
+environment division.
+input-output section.
+file-control.
+    select io_work_file assign to dynamic io_filename
+        organization line sequential
+        file status is io_file_status.
+
+data division.
+file section.
+fd  io_work_file.
+    01 io_file_record pic x(256).
+
+working-storage section.
+    01 ts_start usage binary-c-long.
+    01 ts_now   usage binary-c-long.
+    01 ts_diff  usage binary-c-long value 0.
+    01 io_pid pic s9(9) binary.
+    01 io_pid_disp pic 9(9).
+    01 io_filename pic x(64) value spaces.
+    01 io_record pic x(256) value all "X".
+    01 io_file_status pic xx.
+linkage section.
+    01 duration pic 9999.
+    01 ts_start_out usage binary-c-long.
+    01 ts_now_out   usage binary-c-long.
+    01 ts_diff_out  usage binary-c-long.
+
+procedure division using duration, ts_start_out, ts_now_out, ts_diff_out.
+
+    call "C$GETPID" returning io_pid.
+    move io_pid to io_pid_disp.
+    string "mpmt1_io_" delimited by size
+        function trim(io_pid_disp) delimited by size
+        ".tmp" delimited by size
+        into io_filename
+    end-string.
+
+    call "gettimeofday" using ts_start null.
+    open output io_work_file.
+    if io_file_status not = "00"
+        display "mpmt1: io_loop could not open " io_filename
+            ", file status " io_file_status
+        move 1 to return-code
+    else
+        perform until ts_diff >= duration
+            write io_file_record from io_record
+            if io_file_status not = "00"
+                display "mpmt1: io_loop could not write " io_filename
+                    ", file status " io_file_status
+                move 1 to return-code
+                exit perform
+            end-if
+            call "gettimeofday" using ts_now null
+            subtract ts_start from ts_now giving ts_diff
+        end-perform
+        close io_work_file
+        call "CBL_DELETE_FILE" using io_filename
+    end-if.
+    display "Expired (io)...".
+
+    move ts_start to ts_start_out
+    move ts_now   to ts_now_out
+    move ts_diff  to ts_diff_out.
+end program io_loop.
